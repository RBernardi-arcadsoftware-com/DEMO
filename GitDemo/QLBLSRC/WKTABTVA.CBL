@@ -0,0 +1,11 @@
+      *****************************************************************
+      * COPY NAME..................: . WKTABTVA                      *
+      * FUNCTION...................: . TABLE DES TAUX DE TVA          *
+      * COPY LOCATION..............: . WORKING-STORAGE                *
+      *****************************************************************
+      *
+       01  WK-TVA-TABLE.
+           05  WK-TVA-ENTRY OCCURS 99 TIMES INDEXED BY IN-TVA.
+               10  WK-TVA-TP           PIC X.
+               10  WK-TVA-TVATL-CENT   PIC S9(3)V9(5) COMP-3.
+       01  WTVA-EOF                    PIC 9 VALUE ZERO.
