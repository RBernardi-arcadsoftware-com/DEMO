@@ -0,0 +1,18 @@
+      *****************************************************************
+      * PHYSICAL FILE BPFGLEX - EXTRACTION COMPTABLE DES RECEPTIONS   *
+      * UNE LIGNE PAR ENTETE BPFER CLOTUREE (CF. MAJ-ENT-REC BCBAL150)*
+      *****************************************************************
+           05  GXCNFE                PIC X(6).
+           05  GXNORD                PIC X(5).
+           05  GXAARC                PIC XX.
+           05  GXMMRC                PIC XX.
+           05  GXJJRC                PIC XX.
+           05  GXMPA                 PIC S9(8)V9(3) COMP-3.
+           05  GXMTVA                PIC S9(8)V9(3) COMP-3.
+           05  GXMRIS                PIC S9(8)V9(3) COMP-3.
+           05  GXMRF                 PIC S9(8)V9(3) COMP-3.
+           05  GXMCOO                PIC S9(8)V9(3) COMP-3.
+           05  GXMNEG                PIC S9(8)V9(3) COMP-3.
+           05  GXMRGD                PIC S9(8)V9(3) COMP-3.
+           05  GXMTRS                PIC S9(8)V9(3) COMP-3.
+           05  GXRUND                PIC 9(6).
