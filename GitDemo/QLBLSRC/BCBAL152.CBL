@@ -0,0 +1,493 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BCBAL152.
+      /
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-S38.
+       OBJECT-COMPUTER. IBM-S38.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  BPFER
+                   ASSIGN       TO DATABASE-BPFER
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                   OF ER-ENR-DDS
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFDR
+                   ASSIGN       TO DATABASE-BPFDR
+                   ORGANIZATION IS INDEXED
+                   ACCESS       IS DYNAMIC
+                   RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+                   OF DR-ENR-DDS
+                             WITH DUPLICATES
+                   FILE STATUS  IS ST.
+      *
+           SELECT  BPFALANO
+                   ASSIGN       TO DATABASE-BPFALAAO
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS       IS SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+           SELECT  SRT-ERS
+                   ASSIGN       TO "SORTWK1".
+      *
+           SELECT  BPFGRLST
+                   ASSIGN       TO DATABASE-BPFGRLST
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS       IS SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  BPFER     LABEL RECORD STANDARD.
+       01  ER-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF BPFER.
+      *
+       FD  BPFDR     LABEL RECORD STANDARD.
+       01  DR-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF BPFDR.
+      *
+       FD  BPFALANO  LABEL RECORD STANDARD.
+       01  ALA-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF BPFALAAO.
+      *
+      ***** L'ORDRE/TAILLE DES ZONES CI-DESSOUS DOIT RESTER IDENTIQUE
+      ***** A DDS-ALL-FORMAT OF BPFER : SORT ... USING COPIE
+      ***** L'ENREGISTREMENT OCTET A OCTET, PAS PAR NOM DE ZONE.
+       SD  SRT-ERS.
+       01  SRT-ENR-DDS.
+           05  SRT-ERTYRC            PIC XX.
+           05  SRT-ERCIDR            PIC X(6).
+           05  SRT-ERKAPP            PIC XXX.
+           05  SRT-ERKDEP            PIC XX.
+           05  SRT-ERKRAY            PIC XX.
+           05  SRT-ERKSEC            PIC XX.
+           05  SRT-ERCNUL            PIC X(6).
+           05  SRT-ERNENT            PIC X.
+           05  SRT-ERCID             PIC X(6).
+           05  SRT-ERAARC            PIC XX.
+           05  SRT-ERMMRC            PIC XX.
+           05  SRT-ERJJRC            PIC XX.
+           05  SRT-ERNORD            PIC X(5).
+           05  SRT-ERNCMD            PIC X(8).
+           05  SRT-ERCIFC            PIC X(6).
+           05  SRT-ERCIFR            PIC X(6).
+           05  SRT-ERNSL             PIC X(6).
+           05  SRT-ERNTRT            PIC 9.
+           05  SRT-ERTME             PIC S9(6)V9(3) COMP-3.
+           05  SRT-ERTMG             PIC S9(6)V9(3) COMP-3.
+           05  SRT-ERNTRC            PIC XX.
+           05  SRT-ERCNUD            PIC X(6).
+           05  SRT-ERSTE             PIC XX.
+           05  SRT-ERCATR            PIC XX.
+           05  SRT-ERCATM            PIC XX.
+           05  SRT-ERTRIS            PIC S9(3)V9(2) COMP-3.
+           05  SRT-ERTCOO            PIC S9(3)V9(2) COMP-3.
+           05  SRT-ERTREM            PIC S9(3)V9(2) COMP-3.
+           05  SRT-ERTRF             PIC S9(3)V9(2) COMP-3.
+           05  SRT-ERDEP             PIC XX.
+           05  SRT-ERRAY             PIC XX.
+           05  SRT-ERAAC             PIC XX.
+           05  SRT-ERMMC             PIC XX.
+           05  SRT-ERJJC             PIC XX.
+           05  SRT-ERAAM             PIC XX.
+           05  SRT-ERMMM             PIC XX.
+           05  SRT-ERJJM             PIC XX.
+           05  SRT-ERTOP1            PIC XX.
+           05  SRT-ERTOP3            PIC X.
+           05  SRT-ERFPA             PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERFPV             PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERFTVA            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERFVIG            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERFTRS            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERFTVT            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERFPAR            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERFTX1            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERFTX2            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERARPA            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERARTV            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERDIFF            PIC XX.
+           05  SRT-ERMPA             PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMPV             PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMTVA            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMVIG            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERNLIG            PIC S9(4) COMP-3.
+           05  SRT-ERMTVV            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMTVT            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMAVD            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMRIS            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMCOO            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMNEG            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMRGD            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMEMB            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMRF             PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMTRS            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMTX1            PIC S9(8)V9(3) COMP-3.
+           05  SRT-ERMTX2            PIC S9(8)V9(3) COMP-3.
+      *
+       FD  BPFGRLST  LABEL RECORD STANDARD.
+       01  LST-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF BPFGRLST.
+      *
+      /
+       WORKING-STORAGE SECTION.
+       77  CPT-LIG                  PIC 9(6) VALUE ZERO.
+       77  CPT-RCP                  PIC 9(6) VALUE ZERO.
+       77  CPT-LUS-DR               PIC 9(6) VALUE ZERO.
+       77  CPT-ANO-JOUR              PIC 9(6) VALUE ZERO.
+       77  WSAUT-ERCNUL             PIC X(6) VALUE SPACES.
+       77  WSAUT-ERDATE             PIC X(6) VALUE SPACES.
+       77  WK-ERDATE                PIC X(6) VALUE SPACES.
+       77  WDAT-CPT                 PIC 9(6) VALUE ZERO.
+       77  WDAT-PA                  PIC S9(8)V9(3) COMP-3 VALUE ZERO.
+       77  WDAT-TVA                 PIC S9(8)V9(3) COMP-3 VALUE ZERO.
+       77  WFRS-CPT                 PIC 9(6) VALUE ZERO.
+       77  WFRS-PA                  PIC S9(8)V9(3) COMP-3 VALUE ZERO.
+       77  WFRS-TVA                 PIC S9(8)V9(3) COMP-3 VALUE ZERO.
+       77  WTOT-PA                  PIC S9(8)V9(3) COMP-3 VALUE ZERO.
+       77  WTOT-TVA                 PIC S9(8)V9(3) COMP-3 VALUE ZERO.
+       77  TOP-FIN                  PIC 1    VALUE B"0".
+       77  WK-TODAY                 PIC 9(6) VALUE ZERO.
+       77  WK-TODAY-ENC              PIC XX   VALUE SPACE.
+      *
+           COPY    WKREFPGM         REPLACING SPACE BY "BCBAL152*A".
+           COPY    WKGENERAL.
+           COPY    WKMESSAGE.
+      *
+       01  DATE-JOUR   VALUE SPACES.
+           05  AN          PIC XX.
+           05  MOI         PIC XX.
+           05  JOUR        PIC XX.
+      *
+       01  WLIGNE-ENTETE.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(52)
+               VALUE "RECAP. RECEPTIONS PAR FOURNISSEUR/DATE".
+           05  FILLER                PIC X(79) VALUE SPACE.
+      *
+       01  WLIGNE-DET.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  WLD-CNFE              PIC X(6).
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  WLD-DATE              PIC X(6).
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  WLD-NORD              PIC X(5).
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  WLD-LIG               PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  WLD-PA                PIC -(8)9,999.
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  WLD-TVA               PIC -(8)9,999.
+           05  FILLER                PIC X(67) VALUE SPACE.
+      *
+       01  WLIGNE-RUPT-DAT.
+           05  FILLER                PIC X(5)  VALUE SPACE.
+           05  FILLER                PIC X(20)
+               VALUE "TOTAL DATE         ".
+           05  WLDT-DATE             PIC X(6).
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  WLDT-CPT              PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  WLDT-PA               PIC -(8)9,999.
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  WLDT-TVA              PIC -(8)9,999.
+           05  FILLER                PIC X(60) VALUE SPACE.
+      *
+       01  WLIGNE-RUPT-FRS.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(19)
+               VALUE "TOTAL FOURNISSEUR  ".
+           05  WLF-CNFE              PIC X(6).
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  WLF-CPT               PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  WLF-PA                PIC -(8)9,999.
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  WLF-TVA               PIC -(8)9,999.
+           05  FILLER                PIC X(65) VALUE SPACE.
+      *
+       01  WLIGNE-TOTAL.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(27)
+               VALUE "TOTAL GENERAL RECEPTIONS : ".
+           05  WLT-CPT               PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  WLT-PA                PIC -(8)9,999.
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  WLT-TVA               PIC -(8)9,999.
+           05  FILLER                PIC X(66) VALUE SPACE.
+      *
+      ***** SECTION DE RECONCILIATION AVEC LES COMPTEURS DE BCBAL150
+       01  WLIGNE-RECON1.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(43)
+               VALUE "LIGNES BPFDR LUES (CF. CPT-LUS BCBAL150) : ".
+           05  WLR-LUS-DR            PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(81) VALUE SPACE.
+      *
+       01  WLIGNE-RECON2.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(43)
+               VALUE "LIGNES ENTETE CUMULEES (SOMME ERNLIG)    : ".
+           05  WLR-LIG               PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(81) VALUE SPACE.
+      *
+       01  WLIGNE-RECON3.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(43)
+               VALUE "RECEPTIONS CLOTUREES (CF. CPT-ECR)       : ".
+           05  WLR-RCP               PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(81) VALUE SPACE.
+      *
+       01  WLIGNE-RECON4.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(43)
+               VALUE "ANOMALIES DU JOUR (CF. CPT-ANO BCBAL150) : ".
+           05  WLR-ANO               PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(81) VALUE SPACE.
+      *
+      /
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           MOVE    SPACE       TO  WK-MESSAGE-LIB.
+           STRING " DEBUT ---> " REF-PGM
+                   DELIMITED  BY SIZE
+                   INTO  WK-MESSAGE-LIB.
+           PERFORM AFF-MESSAGE  THRU  AFF-MESSAGE-EXIT.
+           ACCEPT   DATE-JOUR  FROM  DATE.
+           MOVE AN OF DATE-JOUR   TO WK-TODAY (1:2).
+           MOVE MOI OF DATE-JOUR  TO WK-TODAY (3:2).
+           MOVE JOUR OF DATE-JOUR TO WK-TODAY (5:2).
+      ***** ERAARC/DRAARC SONT CODEES SIECLE PAR SRAFER2O (HIGH-VALUE
+      ***** + DERNIER CHIFFRE POUR LES ANNEES <= WK-PIVOT-SIECLE) : ON
+      ***** CODE LA DATE DU JOUR DE LA MEME FACON POUR LA COMPARER
+      ***** OCTET A OCTET AUX ZONES DU FICHIER.
+           IF WK-TODAY (1:2) NOT > WK-PIVOT-SIECLE
+               MOVE HIGH-VALUE     TO WK-TODAY-ENC (1:1)
+               MOVE WK-TODAY (2:1) TO WK-TODAY-ENC (2:1)
+           ELSE
+               MOVE WK-TODAY (1:2) TO WK-TODAY-ENC
+           END-IF.
+      *
+           OPEN INPUT  BPFER.
+           OPEN OUTPUT BPFGRLST.
+      *
+      ***** SEUL LE JOUR COURANT ALIMENTE LE RECAP : BPFER EST UN
+      ***** FICHIER PERMANENT, PAS UN HISTORIQUE PAR RUN COMME BPFALANO
+           SORT    SRT-ERS
+                   ON ASCENDING KEY SRT-ERCNUL SRT-ERAARC
+                                    SRT-ERMMRC SRT-ERJJRC
+                   INPUT  PROCEDURE IS SELECT-ER-JOUR
+                          THRU      SELECT-ER-JOUR-EXIT
+                   OUTPUT PROCEDURE IS ECRIT-RECAP
+                          THRU      ECRIT-RECAP-EXIT.
+      *
+           CLOSE   BPFER BPFGRLST.
+      *
+           PERFORM CONTROLE-BPFDR  THRU  CONTROLE-BPFDR-EXIT.
+           PERFORM CONTROLE-BPFALANO  THRU  CONTROLE-BPFALANO-EXIT.
+      *
+           OPEN EXTEND  BPFGRLST.
+           PERFORM ECR-RECON  THRU  ECR-RECON-EXIT.
+           CLOSE   BPFGRLST.
+      *
+           MOVE SPACE TO WK-MESSAGE-LIB.
+           STRING  " RCP : " CPT-RCP
+                   "   ANO JOUR : " CPT-ANO-JOUR
+                   DELIMITED BY SIZE  INTO WK-MESSAGE-LIB.
+           PERFORM AFF-MESSAGE        THRU    AFF-MESSAGE-EXIT.
+      *
+           MOVE    SPACE       TO  WK-MESSAGE-LIB.
+           STRING "  FIN  ---> " REF-PGM
+                   DELIMITED  BY SIZE
+                   INTO  WK-MESSAGE-LIB.
+           PERFORM AFF-MESSAGE  THRU  AFF-MESSAGE-EXIT.
+           STOP    RUN.
+      *
+       COPY SRMSGBATCH.
+      /
+      ****************************************************************
+      ******* SOUS-ROUTINE TRI : NE RETIENT QUE LES RECEPTIONS DU JOUR
+      ****************************************************************
+       SELECT-ER-JOUR.
+           PERFORM LECT-ER-JOUR THRU LECT-ER-JOUR-EXIT.
+           PERFORM UNTIL ST = "10"
+               IF ERAARC OF ER-ENR-DDS = WK-TODAY-ENC AND
+                  ERMMRC OF ER-ENR-DDS = WK-TODAY (3:2) AND
+                  ERJJRC OF ER-ENR-DDS = WK-TODAY (5:2)
+                   RELEASE SRT-ENR-DDS FROM ER-ENR-DDS
+               END-IF
+               PERFORM LECT-ER-JOUR THRU LECT-ER-JOUR-EXIT
+           END-PERFORM.
+       SELECT-ER-JOUR-EXIT.
+           EXIT.
+      *
+       LECT-ER-JOUR.
+           READ BPFER NEXT RECORD AT END MOVE "10" TO ST.
+       LECT-ER-JOUR-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      ******* SOUS-ROUTINE TRI : RECAP GROUPEE PAR FOURNISSEUR/DATE
+      ****************************************************************
+       ECRIT-RECAP.
+           WRITE LST-ENR-DDS FROM WLIGNE-ENTETE.
+           MOVE SPACE TO WSAUT-ERCNUL WSAUT-ERDATE.
+           MOVE ZERO  TO CPT-LIG CPT-RCP
+                         WDAT-CPT WDAT-PA WDAT-TVA
+                         WFRS-CPT WFRS-PA WFRS-TVA
+                         WTOT-PA  WTOT-TVA.
+           MOVE FAUX  TO TOP-FIN.
+           PERFORM LECT-TRI THRU LECT-TRI-EXIT.
+           PERFORM UNTIL TOP-FIN = VRAI
+               IF SRT-ERCNUL NOT = WSAUT-ERCNUL
+                   IF WSAUT-ERCNUL NOT = SPACE
+                       PERFORM RUPT-DAT THRU RUPT-DAT-EXIT
+                       PERFORM RUPT-FRS THRU RUPT-FRS-EXIT
+                   END-IF
+                   MOVE SRT-ERCNUL TO WSAUT-ERCNUL
+                   MOVE SPACE      TO WSAUT-ERDATE
+                   MOVE ZERO       TO WFRS-CPT WFRS-PA WFRS-TVA
+               END-IF
+      ***** SRT-ERAARC RESTE CODEE SIECLE (CF. WK-TODAY-ENC CI-DESSUS) :
+      ***** SEUL WK-TODAY EN CLAIR EST IMPRIMABLE, ET COMME SELECT-ER-
+      ***** JOUR NE RETIENT QUE LES RECEPTIONS DU JOUR, C'EST BIEN
+      ***** L'ANNEE DE CHAQUE LIGNE ICI PRESENTE.
+               MOVE WK-TODAY (1:2) TO WK-ERDATE (1:2)
+               MOVE SRT-ERMMRC TO WK-ERDATE (3:2)
+               MOVE SRT-ERJJRC TO WK-ERDATE (5:2)
+               IF WK-ERDATE NOT = WSAUT-ERDATE
+                   IF WSAUT-ERDATE NOT = SPACE
+                       PERFORM RUPT-DAT THRU RUPT-DAT-EXIT
+                   END-IF
+                   MOVE WK-ERDATE TO WSAUT-ERDATE
+                   MOVE ZERO      TO WDAT-CPT WDAT-PA WDAT-TVA
+               END-IF
+               PERFORM ECR-DETAIL THRU ECR-DETAIL-EXIT
+               ADD  1         TO WDAT-CPT WFRS-CPT CPT-RCP
+               ADD  SRT-ERNLIG TO CPT-LIG
+               ADD  SRT-ERMPA  TO WDAT-PA  WFRS-PA  WTOT-PA
+               ADD  SRT-ERMTVA TO WDAT-TVA WFRS-TVA WTOT-TVA
+               PERFORM LECT-TRI THRU LECT-TRI-EXIT
+           END-PERFORM.
+           IF WSAUT-ERCNUL NOT = SPACE
+               PERFORM RUPT-DAT THRU RUPT-DAT-EXIT
+               PERFORM RUPT-FRS THRU RUPT-FRS-EXIT
+           END-IF.
+           PERFORM TOTAL-GENERAL THRU TOTAL-GENERAL-EXIT.
+       ECRIT-RECAP-EXIT.
+           EXIT.
+      *
+       LECT-TRI.
+           RETURN SRT-ERS AT END MOVE VRAI TO TOP-FIN.
+       LECT-TRI-EXIT.
+           EXIT.
+      *
+       ECR-DETAIL.
+           MOVE SRT-ERCNUL TO WLD-CNFE.
+           MOVE WK-ERDATE  TO WLD-DATE.
+           MOVE SRT-ERNORD TO WLD-NORD.
+           MOVE SRT-ERNLIG TO WLD-LIG.
+           MOVE SRT-ERMPA  TO WLD-PA.
+           MOVE SRT-ERMTVA TO WLD-TVA.
+           WRITE LST-ENR-DDS FROM WLIGNE-DET.
+       ECR-DETAIL-EXIT.
+           EXIT.
+      *
+       RUPT-DAT.
+           MOVE WSAUT-ERDATE TO WLDT-DATE.
+           MOVE WDAT-CPT     TO WLDT-CPT.
+           MOVE WDAT-PA      TO WLDT-PA.
+           MOVE WDAT-TVA     TO WLDT-TVA.
+           WRITE LST-ENR-DDS FROM WLIGNE-RUPT-DAT.
+       RUPT-DAT-EXIT.
+           EXIT.
+      *
+       RUPT-FRS.
+           MOVE WSAUT-ERCNUL TO WLF-CNFE.
+           MOVE WFRS-CPT     TO WLF-CPT.
+           MOVE WFRS-PA      TO WLF-PA.
+           MOVE WFRS-TVA     TO WLF-TVA.
+           WRITE LST-ENR-DDS FROM WLIGNE-RUPT-FRS.
+       RUPT-FRS-EXIT.
+           EXIT.
+      *
+       TOTAL-GENERAL.
+           MOVE CPT-RCP      TO WLT-CPT.
+           MOVE WTOT-PA      TO WLT-PA.
+           MOVE WTOT-TVA     TO WLT-TVA.
+           WRITE LST-ENR-DDS FROM WLIGNE-TOTAL.
+       TOTAL-GENERAL-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      ******* RECONCILIATION BPFDR / BPFALANO
+      ****************************************************************
+       CONTROLE-BPFDR.
+      ***** BPFDR EST AUSSI UN FICHIER PERMANENT : ON NE COMPTE QUE LES
+      ***** LIGNES DU JOUR POUR RESTER COMPARABLE AU CPT-LUS D'UN SEUL
+      ***** RUN BCBAL150 (MEME LIMITE QUE POUR LE RECAP CI-DESSUS).
+           MOVE ZERO TO CPT-LUS-DR.
+           OPEN INPUT BPFDR.
+           PERFORM LECT-DR THRU LECT-DR-EXIT.
+           PERFORM UNTIL ST = "10"
+               IF DRAARC OF DR-ENR-DDS = WK-TODAY-ENC AND
+                  DRMMRC OF DR-ENR-DDS = WK-TODAY (3:2) AND
+                  DRJJRC OF DR-ENR-DDS = WK-TODAY (5:2)
+                   ADD 1 TO CPT-LUS-DR
+               END-IF
+               PERFORM LECT-DR THRU LECT-DR-EXIT
+           END-PERFORM.
+           CLOSE BPFDR.
+       CONTROLE-BPFDR-EXIT.
+           EXIT.
+      *
+       LECT-DR.
+           READ BPFDR NEXT RECORD AT END MOVE "10" TO ST.
+       LECT-DR-EXIT.
+           EXIT.
+      *
+       CONTROLE-BPFALANO.
+           MOVE ZERO TO CPT-ANO-JOUR.
+           OPEN INPUT BPFALANO.
+           PERFORM LECT-ANO THRU LECT-ANO-EXIT.
+           PERFORM UNTIL ST = "10"
+               IF AARUND OF ALA-ENR-DDS = WK-TODAY
+                   ADD 1 TO CPT-ANO-JOUR
+               END-IF
+               PERFORM LECT-ANO THRU LECT-ANO-EXIT
+           END-PERFORM.
+           CLOSE BPFALANO.
+       CONTROLE-BPFALANO-EXIT.
+           EXIT.
+      *
+       LECT-ANO.
+           READ BPFALANO NEXT RECORD AT END MOVE "10" TO ST.
+       LECT-ANO-EXIT.
+           EXIT.
+      *
+       ECR-RECON.
+           MOVE CPT-LUS-DR    TO WLR-LUS-DR.
+           WRITE LST-ENR-DDS FROM WLIGNE-RECON1.
+           MOVE CPT-LIG       TO WLR-LIG.
+           WRITE LST-ENR-DDS FROM WLIGNE-RECON2.
+           MOVE CPT-RCP       TO WLR-RCP.
+           WRITE LST-ENR-DDS FROM WLIGNE-RECON3.
+           MOVE CPT-ANO-JOUR  TO WLR-ANO.
+           WRITE LST-ENR-DDS FROM WLIGNE-RECON4.
+       ECR-RECON-EXIT.
+           EXIT.
