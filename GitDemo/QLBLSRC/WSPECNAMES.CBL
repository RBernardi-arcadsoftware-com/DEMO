@@ -0,0 +1,9 @@
+      *****************************************************************
+      * COPY NAME..................: . WSPECNAMES                    *
+      * FUNCTION...................: . SPECIAL-NAMES COMMUNES A       *
+      *         .                      TOUS LES PROGRAMMES BATCH      *
+      * COPY LOCATION..............: . CONFIGURATION SECTION          *
+      *****************************************************************
+      *
+       SPECIAL-NAMES.
+           SYSIN  IS LDA.
