@@ -0,0 +1,31 @@
+      *****************************************************************
+      * PHYSICAL FILE BPFSK - MOUVEMENTS DE STOCK                     *
+      *****************************************************************
+           05  SK-KEY-FIELDS.
+               10  SKRAC             PIC X(6).
+               10  SKCCC             PIC X.
+               10  SKVPV             PIC XX.
+           05  EXTERNALLY-DESCRIBED-KEY REDEFINES SK-KEY-FIELDS
+                                     PIC X(9).
+           05  SKMOD                 PIC XX.
+           05  SKAAM                 PIC XX.
+           05  SKMMM                 PIC XX.
+           05  SKJJM                 PIC XX.
+           05  SKHHM                 PIC XX.
+           05  SKMNM                 PIC XX.
+           05  SKSSM                 PIC XX.
+           05  SKAN                  PIC XX.
+           05  SKMOIS                PIC XX.
+           05  SKSTKO                PIC S9(8)V9(3) COMP-3.
+           05  SKNATO                PIC X.
+           05  SKSTKD                PIC S9(8)V9(3) COMP-3.
+           05  SKNATD                PIC X.
+           05  SKSTKV                PIC S9(8)V9(3) COMP-3.
+           05  SKTYPE                PIC XX.
+           05  SKMOTF                PIC XX.
+           05  SKCID                 PIC X(6).
+           05  SKNFAC                PIC X(7).
+           05  SKNPLT                PIC S9(5) COMP-3.
+           05  SKFTAA                PIC XX.
+           05  SKFTMM                PIC XX.
+           05  SKFTJJ                PIC XX.
