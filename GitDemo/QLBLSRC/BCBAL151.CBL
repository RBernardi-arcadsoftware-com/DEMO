@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BCBAL151.
+      /
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+      *
+       CONFIGURATION SECTION.
+      ***********************
+      *
+       SOURCE-COMPUTER. IBM-S38.
+       OBJECT-COMPUTER. IBM-S38.
+       COPY WSPECNAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  BPFALANO
+                   ASSIGN       TO DATABASE-BPFALAAO
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS       IS SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+           SELECT  SRT-ANO
+                   ASSIGN       TO "SORTWK1".
+      *
+           SELECT  BPFALIST
+                   ASSIGN       TO DATABASE-BPFALIST
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS       IS SEQUENTIAL
+                   FILE STATUS  IS ST.
+      *
+      /
+       DATA    DIVISION.
+       FILE    SECTION.
+      *
+       FD  BPFALANO  LABEL RECORD STANDARD.
+       01  ALA-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF BPFALAAO.
+      *
+      ***** L'ORDRE/TAILLE DES ZONES CI-DESSOUS DOIT RESTER IDENTIQUE
+      ***** A DDS-ALL-FORMAT OF BPFALAAO : SORT ... USING COPIE
+      ***** L'ENREGISTREMENT OCTET A OCTET, PAS PAR NOM DE ZONE.
+       SD  SRT-ANO.
+       01  SRT-ENR-DDS.
+           05  SRT-BPRAAO            PIC X(6).
+           05  SRT-AAANO             PIC XX.
+           05  SRT-AALANO            PIC X(40).
+           05  SRT-AACNFE            PIC X(6).
+           05  SRT-AANORD            PIC X(5).
+           05  SRT-AAARAC            PIC X(9).
+           05  SRT-AAQTRC            PIC S9(8)V9(3).
+           05  SRT-AAQTR2            PIC S9(10)V9(5).
+           05  SRT-AARUND            PIC 9(6).
+           05  SRT-AARUNH            PIC 9(6).
+      *
+       FD  BPFALIST  LABEL RECORD STANDARD.
+       01  LST-ENR-DDS.
+           COPY DDS-ALL-FORMAT OF BPFALIST.
+      *
+      /
+       WORKING-STORAGE SECTION.
+       77  CPT-ANO                   PIC 9(6) VALUE ZERO.
+       77  CPT-COD                   PIC 9(6) VALUE ZERO.
+       77  CPT-FRS                   PIC 9(6) VALUE ZERO.
+       77  WSAUT-AAANO               PIC XX   VALUE SPACES.
+       77  WSAUT-AACNFE              PIC X(6) VALUE SPACES.
+       77  TOP-FIN                   PIC 1    VALUE B"0".
+       77  WK-TODAY                  PIC 9(6) VALUE ZERO.
+      *
+           COPY    WKREFPGM         REPLACING SPACE BY "BCBAL151*A".
+           COPY    WKGENERAL.
+           COPY    WKMESSAGE.
+      *
+       01  DATE-JOUR   VALUE SPACES.
+           05  AN          PIC XX.
+           05  MOI         PIC XX.
+           05  JOUR        PIC XX.
+      *
+       01  WLIGNE-ENTETE.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(45)
+               VALUE "LISTE DES ANOMALIES DE RECEPTION - BPFALANO".
+           05  FILLER                PIC X(86) VALUE SPACE.
+      *
+       01  WLIGNE-DET.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  WLD-AAANO             PIC XX.
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  WLD-CNFE              PIC X(6).
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  WLD-NORD              PIC X(5).
+           05  FILLER                PIC X(3)  VALUE SPACE.
+           05  WLD-LIB               PIC X(40).
+      *---<DETAIL QUANTITATIF - RENSEIGNE POUR AAANO "20" ET "21">-----*
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  WLD-ARAC              PIC X(9).
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  WLD-QTRC              PIC -(8)9,999.
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  WLD-QTR2              PIC -(10)9,99999.
+           05  FILLER                PIC X(2)  VALUE SPACE.
+           05  WLD-RUND              PIC 9(6).
+           05  FILLER                PIC X(16) VALUE SPACE.
+      *
+       01  WLIGNE-RUPT-FRS.
+           05  FILLER                PIC X(5)  VALUE SPACE.
+           05  FILLER                PIC X(20)
+               VALUE "TOTAL FOURNISSEUR  ".
+           05  WLF-CNFE              PIC X(6).
+           05  FILLER                PIC X(5)  VALUE SPACE.
+           05  WLF-CPT               PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(89) VALUE SPACE.
+      *
+       01  WLIGNE-RUPT-COD.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(19)
+               VALUE "TOTAL CODE ANOMALIE".
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  WLC-AAANO             PIC XX.
+           05  FILLER                PIC X(5)  VALUE SPACE.
+           05  WLC-CPT               PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(97) VALUE SPACE.
+      *
+       01  WLIGNE-TOTAL.
+           05  FILLER                PIC X(1)  VALUE SPACE.
+           05  FILLER                PIC X(27)
+               VALUE "TOTAL GENERAL ANOMALIES : ".
+           05  WLT-CPT               PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(97) VALUE SPACE.
+      *
+      /
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+       DEBUT-PROG.
+      ***** MESSAGE DE DEBUT
+           MOVE    SPACE       TO  WK-MESSAGE-LIB.
+           STRING " DEBUT ---> " REF-PGM
+                   DELIMITED  BY SIZE
+                   INTO  WK-MESSAGE-LIB.
+           PERFORM AFF-MESSAGE  THRU  AFF-MESSAGE-EXIT.
+           ACCEPT   DATE-JOUR  FROM  DATE.
+           MOVE AN OF DATE-JOUR   TO WK-TODAY (1:2).
+           MOVE MOI OF DATE-JOUR  TO WK-TODAY (3:2).
+           MOVE JOUR OF DATE-JOUR TO WK-TODAY (5:2).
+      *
+           OPEN INPUT  BPFALANO.
+           OPEN OUTPUT BPFALIST.
+      *
+      ***** BPFALANO EST UN HISTORIQUE CUMULATIF (REQUETE 009) : SEUL
+      ***** LE RUN DU JOUR ALIMENTE LA LISTE DE TRIAGE DU MATIN.
+           SORT    SRT-ANO
+                   ON ASCENDING KEY SRT-AAANO SRT-AACNFE
+                   INPUT  PROCEDURE IS SELECT-ANO-JOUR
+                          THRU      SELECT-ANO-JOUR-EXIT
+                   OUTPUT PROCEDURE IS ECRIT-LISTE
+                          THRU      ECRIT-LISTE-EXIT.
+      *
+           CLOSE   BPFALANO BPFALIST.
+      *
+           MOVE SPACE TO WK-MESSAGE-LIB.
+           STRING  "   ANO : " CPT-ANO
+                   DELIMITED BY SIZE  INTO WK-MESSAGE-LIB.
+           PERFORM AFF-MESSAGE        THRU    AFF-MESSAGE-EXIT.
+      *
+           MOVE    SPACE       TO  WK-MESSAGE-LIB.
+           STRING "  FIN  ---> " REF-PGM
+                   DELIMITED  BY SIZE
+                   INTO  WK-MESSAGE-LIB.
+           PERFORM AFF-MESSAGE  THRU  AFF-MESSAGE-EXIT.
+           STOP    RUN.
+      *
+       COPY SRMSGBATCH.
+      /
+      ****************************************************************
+      ******* SOUS-ROUTINE TRI : NE RETIENT QUE LES ANOMALIES DU JOUR
+      ****************************************************************
+       SELECT-ANO-JOUR.
+           PERFORM LECT-ANO-JOUR THRU LECT-ANO-JOUR-EXIT.
+           PERFORM UNTIL ST = "10"
+               IF AARUND OF ALA-ENR-DDS = WK-TODAY
+                   RELEASE SRT-ENR-DDS FROM ALA-ENR-DDS
+               END-IF
+               PERFORM LECT-ANO-JOUR THRU LECT-ANO-JOUR-EXIT
+           END-PERFORM.
+       SELECT-ANO-JOUR-EXIT.
+           EXIT.
+      *
+       LECT-ANO-JOUR.
+           READ BPFALANO NEXT RECORD AT END MOVE "10" TO ST.
+       LECT-ANO-JOUR-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      ******* SOUS-ROUTINE TRI : IMPRESSION GROUPEE PAR CODE/FRS
+      ****************************************************************
+       ECRIT-LISTE.
+           WRITE LST-ENR-DDS FROM WLIGNE-ENTETE.
+           MOVE SPACE TO WSAUT-AAANO WSAUT-AACNFE.
+           MOVE ZERO  TO CPT-ANO CPT-COD CPT-FRS.
+           MOVE FAUX  TO TOP-FIN.
+           PERFORM LECT-TRI THRU LECT-TRI-EXIT.
+           PERFORM UNTIL TOP-FIN = VRAI
+               IF SRT-AAANO NOT = WSAUT-AAANO
+                   IF WSAUT-AAANO NOT = SPACE
+                       PERFORM RUPT-FRS THRU RUPT-FRS-EXIT
+                       PERFORM RUPT-COD THRU RUPT-COD-EXIT
+                   END-IF
+                   MOVE SRT-AAANO TO WSAUT-AAANO
+                   MOVE SPACE     TO WSAUT-AACNFE
+                   MOVE ZERO      TO CPT-COD
+               END-IF
+               IF SRT-AACNFE NOT = WSAUT-AACNFE
+                   IF WSAUT-AACNFE NOT = SPACE
+                       PERFORM RUPT-FRS THRU RUPT-FRS-EXIT
+                   END-IF
+                   MOVE SRT-AACNFE TO WSAUT-AACNFE
+                   MOVE ZERO       TO CPT-FRS
+               END-IF
+               PERFORM ECR-DETAIL THRU ECR-DETAIL-EXIT
+               ADD  1  TO CPT-FRS CPT-COD CPT-ANO
+               PERFORM LECT-TRI THRU LECT-TRI-EXIT
+           END-PERFORM.
+           IF WSAUT-AAANO NOT = SPACE
+               PERFORM RUPT-FRS THRU RUPT-FRS-EXIT
+               PERFORM RUPT-COD THRU RUPT-COD-EXIT
+           END-IF.
+           PERFORM TOTAL-GENERAL THRU TOTAL-GENERAL-EXIT.
+       ECRIT-LISTE-EXIT.
+           EXIT.
+      *
+       LECT-TRI.
+           RETURN SRT-ANO AT END MOVE VRAI TO TOP-FIN.
+       LECT-TRI-EXIT.
+           EXIT.
+      *
+       ECR-DETAIL.
+           MOVE SRT-AAANO  TO WLD-AAANO.
+           MOVE SRT-AACNFE TO WLD-CNFE.
+           MOVE SRT-AANORD TO WLD-NORD.
+           MOVE SRT-AALANO TO WLD-LIB.
+           MOVE SRT-AARUND TO WLD-RUND.
+           MOVE SPACE      TO WLD-ARAC.
+           MOVE ZERO       TO WLD-QTRC WLD-QTR2.
+           IF SRT-AAANO = "20" OR "21" OR "24"
+               MOVE SRT-AAARAC TO WLD-ARAC
+               MOVE SRT-AAQTRC TO WLD-QTRC
+               MOVE SRT-AAQTR2 TO WLD-QTR2
+           END-IF.
+           WRITE LST-ENR-DDS FROM WLIGNE-DET.
+       ECR-DETAIL-EXIT.
+           EXIT.
+      *
+       RUPT-FRS.
+           MOVE WSAUT-AACNFE TO WLF-CNFE.
+           MOVE CPT-FRS      TO WLF-CPT.
+           WRITE LST-ENR-DDS FROM WLIGNE-RUPT-FRS.
+       RUPT-FRS-EXIT.
+           EXIT.
+      *
+       RUPT-COD.
+           MOVE WSAUT-AAANO  TO WLC-AAANO.
+           MOVE CPT-COD      TO WLC-CPT.
+           WRITE LST-ENR-DDS FROM WLIGNE-RUPT-COD.
+       RUPT-COD-EXIT.
+           EXIT.
+      *
+       TOTAL-GENERAL.
+           MOVE CPT-ANO      TO WLT-CPT.
+           WRITE LST-ENR-DDS FROM WLIGNE-TOTAL.
+       TOTAL-GENERAL-EXIT.
+           EXIT.
