@@ -0,0 +1,16 @@
+      *****************************************************************
+      * COPY NAME..................: . WKGENERAL                     *
+      * FUNCTION...................: . CONSTANTES BOOLEENNES GENERALES*
+      * COPY LOCATION..............: . WORKING-STORAGE                *
+      *****************************************************************
+      *
+       77  VRAI                         PIC 1     VALUE B"1".
+       77  FAUX                         PIC 1     VALUE B"0".
+       01  WNO-SEMAINE                  PIC XX    VALUE SPACES.
+       01  ST                           PIC XX    VALUE "00".
+      *---<PIVOT DE SIECLE POUR DATES A 2 CHIFFRES>-------------------*
+      * ANNEE <= WK-PIVOT-SIECLE => 20XX, ANNEE > WK-PIVOT-SIECLE     *
+      * => 19XX. VALEUR UNIQUE PARTAGEE PAR SRAFER2O/SRAFSK2O ET LEURS*
+      * APPELANTS DANS BCBAL150 : A AVANCER PERIODIQUEMENT, BIEN AVANT*
+      * QUE L'ANNEE COURANTE NE L'APPROCHE.                           *
+       77  WK-PIVOT-SIECLE              PIC XX    VALUE "85".
