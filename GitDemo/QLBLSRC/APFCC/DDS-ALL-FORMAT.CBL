@@ -0,0 +1,9 @@
+      *****************************************************************
+      * PHYSICAL FILE APFCC - CATEGORIES CLIENTS                     *
+      *****************************************************************
+           05  CCID                  PIC X(6).
+           05  EXTERNALLY-DESCRIBED-KEY REDEFINES CCID
+                                     PIC X(6).
+           05  CCATM                 PIC XX.
+           05  CCNUD                 PIC X(6).
+           05  CSOCG                 PIC XX.
