@@ -0,0 +1,47 @@
+      *****************************************************************
+      * PHYSICAL FILE BPFAR100 - ARTICLES                             *
+      *****************************************************************
+           05  AR-KEY-FIELDS.
+               10  ARRAC             PIC X(6).
+               10  ARCCC             PIC X.
+               10  ARVPV             PIC XX.
+           05  EXTERNALLY-DESCRIBED-KEY REDEFINES AR-KEY-FIELDS
+                                     PIC X(9).
+           05  ARCNUF                PIC X(6).
+           05  ARCIF                 PIC X(6).
+           05  ARCIP                 PIC X(13).
+           05  ARDEP                 PIC XX.
+           05  ARRAY                 PIC XX.
+           05  ARNENT                PIC X.
+           05  ARMOD                 PIC XX.
+           05  ARFAM                 PIC X(3).
+           05  ARSFA                 PIC X(3).
+           05  ARCAT                 PIC XX.
+           05  ARLCON                PIC X.
+           05  ARTYAR                PIC XX.
+           05  ARTOP3                PIC X.
+           05  ARPA                  PIC S9(6)V9(3) COMP-3.
+           05  ARPAB                 PIC S9(6)V9(3) COMP-3.
+           05  ARPR                  PIC S9(6)V9(3) COMP-3.
+           05  ARPRX                 PIC S9(10)V9(5) COMP-3.
+           05  ARPANT                PIC 9(7).
+           05  ARVA                  PIC XX.
+           05  ARTVA                 PIC XX.
+           05  ARPCB                 PIC S9(5) COMP-3.
+           05  ARTRS                 PIC S9(6)V9(3) COMP-3.
+           05  ARRGVI                PIC S9(6)V9(3) COMP-3.
+           05  ARRGDR                PIC S9(6)V9(3) COMP-3.
+           05  ARRF                  PIC S9(3)V9(2) COMP-3.
+           05  ARCRF                 PIC X.
+           05  ARRIST                PIC S9(3)V9(2) COMP-3.
+           05  ARCRIS                PIC X.
+           05  ARCOOP                PIC S9(3)V9(2) COMP-3.
+           05  ARCCOO                PIC X.
+           05  ARSTK                 PIC S9(8)V9(3) COMP-3.
+           05  ARSTKB                PIC S9(8)V9(3) COMP-3.
+           05  ARSTPP                PIC S9(8)V9(3) COMP-3.
+           05  ARSTKE                PIC X.
+           05  ARRCAA                PIC XX.
+           05  ARRCMM                PIC XX.
+           05  ARRCJJ                PIC XX.
+           05  ARRCQT                PIC S9(8)V9(3) COMP-3.
