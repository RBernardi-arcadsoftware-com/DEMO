@@ -0,0 +1,74 @@
+      *****************************************************************
+      * PHYSICAL FILE BPFER - ENTETES DE RECEPTION                    *
+      *****************************************************************
+           05  ER-KEY-FIELDS.
+               10  ERTYRC            PIC XX.
+               10  ERCIDR            PIC X(6).
+               10  ERKAPP            PIC XXX.
+               10  ERKDEP            PIC XX.
+               10  ERKRAY            PIC XX.
+               10  ERKSEC            PIC XX.
+               10  ERCNUL            PIC X(6).
+               10  ERNENT            PIC X.
+               10  ERCID             PIC X(6).
+               10  ERAARC            PIC XX.
+               10  ERMMRC            PIC XX.
+               10  ERJJRC            PIC XX.
+               10  ERNORD            PIC X(5).
+           05  EXTERNALLY-DESCRIBED-KEY REDEFINES ER-KEY-FIELDS
+                                     PIC X(41).
+           05  ERNCMD                PIC X(8).
+           05  ERCIFC                PIC X(6).
+           05  ERCIFR                PIC X(6).
+           05  ERNSL                 PIC X(6).
+           05  ERNTRT                PIC 9.
+           05  ERTME                 PIC S9(6)V9(3) COMP-3.
+           05  ERTMG                 PIC S9(6)V9(3) COMP-3.
+           05  ERNTRC                PIC XX.
+           05  ERCNUD                PIC X(6).
+           05  ERSTE                 PIC XX.
+           05  ERCATR                PIC XX.
+           05  ERCATM                PIC XX.
+           05  ERTRIS                PIC S9(3)V9(2) COMP-3.
+           05  ERTCOO                PIC S9(3)V9(2) COMP-3.
+           05  ERTREM                PIC S9(3)V9(2) COMP-3.
+           05  ERTRF                 PIC S9(3)V9(2) COMP-3.
+           05  ERDEP                 PIC XX.
+           05  ERRAY                 PIC XX.
+           05  ERAAC                 PIC XX.
+           05  ERMMC                 PIC XX.
+           05  ERJJC                 PIC XX.
+           05  ERAAM                 PIC XX.
+           05  ERMMM                 PIC XX.
+           05  ERJJM                 PIC XX.
+           05  ERTOP1                PIC XX.
+           05  ERTOP3                PIC X.
+           05  ERFPA                 PIC S9(8)V9(3) COMP-3.
+           05  ERFPV                 PIC S9(8)V9(3) COMP-3.
+           05  ERFTVA                PIC S9(8)V9(3) COMP-3.
+           05  ERFVIG                PIC S9(8)V9(3) COMP-3.
+           05  ERFTRS                PIC S9(8)V9(3) COMP-3.
+           05  ERFTVT                PIC S9(8)V9(3) COMP-3.
+           05  ERFPAR                PIC S9(8)V9(3) COMP-3.
+           05  ERFTX1                PIC S9(8)V9(3) COMP-3.
+           05  ERFTX2                PIC S9(8)V9(3) COMP-3.
+           05  ERARPA                PIC S9(8)V9(3) COMP-3.
+           05  ERARTV                PIC S9(8)V9(3) COMP-3.
+           05  ERDIFF                PIC XX.
+           05  ERMPA                 PIC S9(8)V9(3) COMP-3.
+           05  ERMPV                 PIC S9(8)V9(3) COMP-3.
+           05  ERMTVA                PIC S9(8)V9(3) COMP-3.
+           05  ERMVIG                PIC S9(8)V9(3) COMP-3.
+           05  ERNLIG                PIC S9(4) COMP-3.
+           05  ERMTVV                PIC S9(8)V9(3) COMP-3.
+           05  ERMTVT                PIC S9(8)V9(3) COMP-3.
+           05  ERMAVD                PIC S9(8)V9(3) COMP-3.
+           05  ERMRIS                PIC S9(8)V9(3) COMP-3.
+           05  ERMCOO                PIC S9(8)V9(3) COMP-3.
+           05  ERMNEG                PIC S9(8)V9(3) COMP-3.
+           05  ERMRGD                PIC S9(8)V9(3) COMP-3.
+           05  ERMEMB                PIC S9(8)V9(3) COMP-3.
+           05  ERMRF                 PIC S9(8)V9(3) COMP-3.
+           05  ERMTRS                PIC S9(8)V9(3) COMP-3.
+           05  ERMTX1                PIC S9(8)V9(3) COMP-3.
+           05  ERMTX2                PIC S9(8)V9(3) COMP-3.
