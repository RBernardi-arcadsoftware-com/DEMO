@@ -0,0 +1,19 @@
+      *****************************************************************
+      * PHYSICAL FILE BPFALAAO - ANOMALIES DE RECEPTION                *
+      *****************************************************************
+           05  BPRAAO                PIC X(6).
+           05  AAANO                 PIC XX.
+           05  AALANO                PIC X(40).
+           05  AACNFE                PIC X(6).
+           05  AANORD                PIC X(5).
+      *---<ZONES DE DETAIL QUANTITATIF - SIGNIFICATION SELON AAANO>----*
+      * AAARAC : ARTICLE CONCERNE.   AAQTRC : QUANTITE RECUE (DR-QT). *
+      * AAQTR2 : "20" MONTANT STOCK NEGATIF - "21" QTE EN COMMANDE    *
+      *          (ARSTPP) AU MOMENT DU CONTROLE - "24" PRIX DE        *
+      *          REFERENCE ARTICLE (WK-PRX-REF) AU MOMENT DU CONTROLE.*
+           05  AAARAC                PIC X(9).
+           05  AAQTRC                PIC S9(8)V9(3).
+           05  AAQTR2                PIC S9(10)V9(5).
+      *---<DATE/HEURE DU RUN - BPFALANO EST UN HISTORIQUE CUMULATIF>---*
+           05  AARUND                PIC 9(6).
+           05  AARUNH                PIC 9(6).
