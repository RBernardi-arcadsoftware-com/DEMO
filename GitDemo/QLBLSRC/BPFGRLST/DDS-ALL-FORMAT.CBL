@@ -0,0 +1,4 @@
+      *****************************************************************
+      * PRINT FILE BPFGRLST - RECAP RECEPTIONS PAR FOURNISSEUR/DATE   *
+      *****************************************************************
+           05  LIGNE-IMPR            PIC X(132).
