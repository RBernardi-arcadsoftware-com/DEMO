@@ -0,0 +1,10 @@
+      *****************************************************************
+      * COPY NAME..................: . WKDAT000                      *
+      * FUNCTION...................: . ZONE ECHANGE AVEC ACBDT000     *
+      *         .                      (CALCUL DATE DU JOUR)          *
+      * COPY LOCATION..............: . WORKING-STORAGE                *
+      *****************************************************************
+      *
+       01  WKDAT000.
+           05  WAAMMJJ                  PIC X(6)   VALUE SPACES.
+           05  FILLER                   PIC X(20)  VALUE SPACES.
