@@ -0,0 +1,54 @@
+      *****************************************************************
+      * PHYSICAL FILE BPFDR - LIGNES DE RECEPTION                     *
+      *****************************************************************
+           05  DR-KEY-FIELDS.
+               10  DRTYRC            PIC XX.
+               10  DRCIDR            PIC X(6).
+               10  DRKAPP            PIC XXX.
+               10  DRKDEP            PIC XX.
+               10  DRKRAY            PIC XX.
+               10  DRKSEC            PIC XX.
+               10  DRCNUL            PIC X(6).
+               10  DRNENT            PIC X.
+               10  DRCID             PIC X(6).
+               10  DRAARC            PIC XX.
+               10  DRMMRC            PIC XX.
+               10  DRJJRC            PIC XX.
+               10  DRNORD            PIC X(5).
+           05  EXTERNALLY-DESCRIBED-KEY REDEFINES DR-KEY-FIELDS
+                                     PIC X(41).
+           05  DRSLIM                PIC X(7).
+           05  DRMOD                 PIC XX.
+           05  DRQTE                 PIC S9(8)V9(3) COMP-3.
+           05  DRPA                  PIC S9(6)V9(3) COMP-3.
+           05  DRPV                  PIC S9(6)V9(3) COMP-3.
+           05  DRTVA                 PIC XX.
+           05  DRTAX                 PIC S9(8)V9(3) COMP-3.
+           05  DRRET                 PIC XX.
+           05  DRRGVI                PIC S9(6)V9(3) COMP-3.
+           05  DRRGDR                PIC S9(6)V9(3) COMP-3.
+           05  DRCNUF                PIC X(6).
+           05  DRCIP                 PIC X(13).
+           05  DRVA                  PIC XX.
+           05  DRPCB                 PIC S9(5) COMP-3.
+           05  DRFAM                 PIC X(3).
+           05  DRSFA                 PIC X(3).
+           05  DRCAT                 PIC XX.
+           05  DRGST                 PIC XX.
+           05  DRTART                PIC XX.
+           05  DRLCON                PIC X.
+           05  DRRIST                PIC S9(3)V9(2) COMP-3.
+           05  DRCRIS                PIC X.
+           05  DRCOOP                PIC S9(3)V9(2) COMP-3.
+           05  DRCCOO                PIC X.
+           05  DRNEG                 PIC S9(3)V9(2) COMP-3.
+           05  DRCNEG                PIC X.
+           05  DRRF                  PIC S9(3)V9(2) COMP-3.
+           05  DRCRF                 PIC X.
+           05  DRAVDF                PIC X(8).
+           05  DRTAX1                PIC S9(6)V9(3) COMP-3.
+           05  DRTAX2                PIC S9(6)V9(3) COMP-3.
+           05  DRTRSP                PIC S9(6)V9(3) COMP-3.
+           05  DRTOP1                PIC XX.
+           05  DRTOP3                PIC X.
+           05  DRTOP4                PIC X.
