@@ -0,0 +1,13 @@
+      *****************************************************************
+      * PHYSICAL FILE ZPFFR - FOURNISSEURS                            *
+      *****************************************************************
+           05  ZPRFR.
+               10  FRCNUF            PIC X(6).
+               10  EXTERNALLY-DESCRIBED-KEY REDEFINES FRCNUF
+                                     PIC X(6).
+               10  FRNSF             PIC X(6).
+               10  FRRIST            PIC S9(3)V9(2) COMP-3.
+               10  FRCOOP            PIC S9(3)V9(2) COMP-3.
+               10  FRFONC            PIC S9(3)V9(2) COMP-3.
+               10  FRCODR            PIC X.
+               10  FRBLOQ            PIC X.
