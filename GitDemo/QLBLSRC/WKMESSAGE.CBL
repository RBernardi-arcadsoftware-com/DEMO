@@ -0,0 +1,7 @@
+      *****************************************************************
+      * COPY NAME..................: . WKMESSAGE                     *
+      * FUNCTION...................: . ZONE MESSAGE POUR SRMSGBATCH   *
+      * COPY LOCATION..............: . WORKING-STORAGE                *
+      *****************************************************************
+      *
+       01  WK-MESSAGE-LIB               PIC X(80)  VALUE SPACES.
