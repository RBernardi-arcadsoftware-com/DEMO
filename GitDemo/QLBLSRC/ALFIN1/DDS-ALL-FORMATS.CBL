@@ -0,0 +1,5 @@
+      *****************************************************************
+      * LOGICAL FILE ALFIN1 - VUE GENERIQUE DU FICHIER FINFODI         *
+      *****************************************************************
+           05  INKEY                 PIC X(10).
+           05  FILLER                PIC X(246).
