@@ -0,0 +1,9 @@
+      *****************************************************************
+      * COPY NAME..................: . WKREFPGM                      *
+      * FUNCTION...................: . REFERENCE PROGRAMME / VERSION  *
+      * COPY LOCATION..............: . WORKING-STORAGE                *
+      * USAGE.......................: . COPY WKREFPGM REPLACING SPACE *
+      *         .                      BY "PGMID*V"                   *
+      *****************************************************************
+      *
+       01  REF-PGM                     PIC X(10)  VALUE SPACE.
