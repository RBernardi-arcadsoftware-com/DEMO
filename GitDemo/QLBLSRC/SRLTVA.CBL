@@ -0,0 +1,26 @@
+      *****************************************************************
+      * COPY NAME..................: . SRLTVA                        *
+      * FUNCTION...................: . CHARGEMENT DE LA TABLE DES     *
+      *         .                      TAUX DE TVA (WK-TVA-TABLE)     *
+      *         .                      A PARTIR DE FINFODI            *
+      * OTHER COPIES REQUIRED......: . WKTABTVA EN WORKING            *
+      * COPY LOCATION..............: . PROCEDURE (EN LIGNE)           *
+      *****************************************************************
+      *
+           MOVE ZERO           TO WTVA-EOF.
+           MOVE SPACE          TO WK-TVA-TABLE.
+           PERFORM UNTIL WTVA-EOF = 1
+               READ FINFODI NEXT RECORD
+                   AT END
+                       MOVE 1 TO WTVA-EOF
+                   NOT AT END
+                       IF ITTYPE OF IT-ENR-DDS = "TV" AND
+                          ITCTVA OF IT-ENR-DDS NUMERIC AND
+                          ITCTVA OF IT-ENR-DDS > ZERO
+                           SET IN-TVA TO ITCTVA OF IT-ENR-DDS
+                           MOVE "X"             TO WK-TVA-TP (IN-TVA)
+                           MOVE ITTAUX OF IT-ENR-DDS
+                                TO WK-TVA-TVATL-CENT (IN-TVA)
+                       END-IF
+               END-READ
+           END-PERFORM.
