@@ -0,0 +1,12 @@
+      *****************************************************************
+      * COPY NAME..................: . FDINTVA                       *
+      * FUNCTION...................: . FORMAT ENREG. TAUX DE TVA      *
+      *         .                      DANS LE FICHIER FINFODI        *
+      * COPY LOCATION..............: . FILE SECTION                   *
+      *****************************************************************
+      *
+       01  IT-ENR-DDS.
+           05  ITTYPE                PIC XX.
+           05  ITCTVA                PIC 9(2).
+           05  ITTAUX                PIC S9(3)V9(2) COMP-3.
+           05  FILLER                PIC X(248).
