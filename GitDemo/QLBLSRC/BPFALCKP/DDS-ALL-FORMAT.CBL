@@ -0,0 +1,18 @@
+      *****************************************************************
+      * PHYSICAL FILE BPFALCKP - POINT DE CONTROLE REPRISE BCBAL150   *
+      *****************************************************************
+           05  CKCLE                 PIC X(1).
+           05  EXTERNALLY-DESCRIBED-KEY REDEFINES CKCLE
+                                     PIC X(1).
+           05  CKCNFE                PIC X(6).
+           05  CKAALV                PIC XX.
+           05  CKMMLV                PIC XX.
+           05  CKJJLV                PIC XX.
+           05  CKCAPP                PIC XXX.
+           05  CKNORD                PIC X(5).
+           05  CKSTAT                PIC X.
+      ***** GRANULARITE ARTICLE : DERNIER GROUPE ARTICLE POSTE DANS LA
+      ***** COMMANDE CI-DESSUS (HIGH-VALUE = ENTETE ENTIEREMENT SOLDEE)
+           05  CKRAC                 PIC X(6).
+           05  CKCCC                 PIC X.
+           05  CKVPV                 PIC XX.
