@@ -0,0 +1,10 @@
+      *****************************************************************
+      * PHYSICAL FILE BPFCACL - CATEGORIES CLIENT AUTORISEES EN RECEP.*
+      * UNE LIGNE PAR CCATM ACCEPTE PAR CONT-CLI (BCBAL150) - TABLE   *
+      * MAINTENUE PAR L'EXPLOITATION, PLUS DE VALEUR EN DUR DANS LE   *
+      * PROGRAMME.                                                    *
+      *****************************************************************
+           05  CLCATM                PIC XX.
+           05  EXTERNALLY-DESCRIBED-KEY REDEFINES CLCATM
+                                     PIC XX.
+           05  CLLIB                 PIC X(30).
