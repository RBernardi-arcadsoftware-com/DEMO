@@ -0,0 +1,4 @@
+      *****************************************************************
+      * PRINT FILE BPFALIST - LISTE DES ANOMALIES DE RECEPTION        *
+      *****************************************************************
+           05  LIGNE-IMPR            PIC X(132).
