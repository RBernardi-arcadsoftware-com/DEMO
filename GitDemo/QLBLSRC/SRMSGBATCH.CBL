@@ -0,0 +1,21 @@
+      *****************************************************************
+      * COPY NAME..................: . SRMSGBATCH                    *
+      * FUNCTION...................: . AFFICHAGE D'UN MESSAGE SUR LA  *
+      *         .                      CONSOLE EN TRAITEMENT BATCH    *
+      * OTHER COPIES REQUIRED......: . WKMESSAGE EN WORKING            *
+      * COPY LOCATION..............: . PROCEDURE                      *
+      *****************************************************************
+      *
+       AFF-MESSAGE.
+           DISPLAY WK-MESSAGE-LIB UPON CONSOLE.
+       AFF-MESSAGE-EXIT.
+           EXIT.
+      *
+       TILT.
+           MOVE SPACE           TO WK-MESSAGE-LIB.
+           STRING " *** ABEND ---> " REF-PGM
+                   DELIMITED  BY SIZE
+                   INTO  WK-MESSAGE-LIB.
+           PERFORM AFF-MESSAGE THRU AFF-MESSAGE-EXIT.
+           MOVE 16              TO RETURN-CODE.
+           STOP RUN.
