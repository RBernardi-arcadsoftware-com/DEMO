@@ -0,0 +1,14 @@
+      *****************************************************************
+      * COPY NAME..................: . FDAPFIN                       *
+      * FUNCTION...................: . DESCRIPTION FICHIER FINFODI    *
+      *         .                      (FICHIER INFOS DIVERSES)       *
+      *         .                      FORMAT GENERIQUE               *
+      * COPY LOCATION..............: . FILE SECTION                   *
+      *****************************************************************
+      *
+       FD  FINFODI   LABEL RECORD STANDARD.
+       01  AP-ENR-DDS.
+           05  APTYPE                PIC XX.
+           05  EXTERNALLY-DESCRIBED-KEY REDEFINES APTYPE
+                                     PIC XX.
+           05  FILLER                PIC X(254).
