@@ -0,0 +1,13 @@
+      *****************************************************************
+      * PHYSICAL FILE BPFPRXH - HISTORIQUE DES VARIATIONS DE PRX      *
+      * UNE LIGNE PAR RECEPTION AYANT FAIT VARIER ARPRX (COUT MOYEN   *
+      * PONDERE) DE PLUS DU SEUIL WK-TOL-PRX (CF. BCBAL150/VALID-RECEP*
+      *****************************************************************
+           05  HXARAC                PIC X(9).
+           05  HXCNFE                PIC X(6).
+           05  HXNORD                PIC X(5).
+           05  HXPRXA                PIC S9(10)V9(5) COMP-3.
+           05  HXPRXN                PIC S9(10)V9(5) COMP-3.
+           05  HXDRPR                PIC S9(6)V9(3) COMP-3.
+           05  HXDRQT                PIC S9(8)V9(3) COMP-3.
+           05  HXRUND                PIC 9(6).
