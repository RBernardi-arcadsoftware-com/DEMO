@@ -0,0 +1,26 @@
+      *****************************************************************
+      * PHYSICAL FILE BLFALZA1 - LIGNES DE LIVRAISON A CONTROLER      *
+      *****************************************************************
+           05  AZ-KEY-FIELDS.
+               10  AZCNFE            PIC X(6).
+               10  AZAALV            PIC XX.
+               10  AZMMLV            PIC XX.
+               10  AZJJLV            PIC XX.
+               10  AZCAPP            PIC XXX.
+               10  AZNORD            PIC X(5).
+               10  AZRAC             PIC X(6).
+               10  AZCCC             PIC X.
+               10  AZVPV             PIC XX.
+           05  EXTERNALLY-DESCRIBED-KEY REDEFINES AZ-KEY-FIELDS
+                                     PIC X(29).
+           05  AZCIDL                PIC X(6).
+           05  AZVA                  PIC XX.
+           05  AZQT                  PIC S9(6)V9(3) COMP-3.
+           05  AZPA                  PIC S9(6)V9(3) COMP-3.
+           05  AZAACR                PIC XX.
+           05  AZMMCR                PIC XX.
+           05  AZJJCR                PIC XX.
+           05  AZHHCR                PIC XX.
+           05  AZMNCR                PIC XX.
+           05  AZSSCR                PIC XX.
+           05  BLRALZA1              PIC X(6).
