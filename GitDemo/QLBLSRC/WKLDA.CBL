@@ -0,0 +1,17 @@
+      *****************************************************************
+      * COPY NAME..................: . WKLDA                         *
+      * FUNCTION...................: . ZONE DE DONNEES LOCALE (LDA)   *
+      * COPY LOCATION..............: . WORKING-STORAGE                *
+      *****************************************************************
+      *
+       01  WKLDA.
+      *---<REPRISE SUPERVISEE D'UNE RECEPTION DEJA EXISTANTE>----------*
+      * WLDA-TOP-REPINEX = "O" AUTORISE LE NORD CI-DESSOUS A REPASSER *
+      * PAR CONT-ENT-REC/CONTR-ENT-ER-INEX SANS ETRE SAUTE EN ANO. 09  *
+           05  WLDA-TOP-REPINEX         PIC X.
+           05  WLDA-NORD-REPINEX        PIC X(5).
+      *---<MODE SIMULATION>--------------------------------------------*
+      * WLDA-TOP-SIMUL = "O" : CONTROLES ET LISTE D'ANOMALIES SANS     *
+      * AUCUNE ECRITURE SUR BPFAR100/BPFER/BPFDR/BPFSK.                *
+           05  WLDA-TOP-SIMUL           PIC X.
+           05  FILLER                   PIC X(73).
