@@ -0,0 +1,10 @@
+      *****************************************************************
+      * COPY NAME..................: . FDINTYPREC                    *
+      * FUNCTION...................: . FORMAT GENERIQUE DISCRIMINANT  *
+      *         .                      LE TYPE D'ENREG. FINFODI       *
+      * COPY LOCATION..............: . FILE SECTION                   *
+      *****************************************************************
+      *
+       01  ITY-ENR-DDS.
+           05  ITYTYPE               PIC XX.
+           05  FILLER                PIC X(254).
